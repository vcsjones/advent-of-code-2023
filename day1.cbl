@@ -1,17 +1,115 @@
-IDENTIFICATION DIVISION. *> Compile and run with cobc -std=cobol2014 --free -x day1.cbl && ./day1
+IDENTIFICATION DIVISION. *> Compile and run with cobc -std=ibm --free -x day1.cbl && ./day1
 PROGRAM-ID. DAY1.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT DAY1DATA ASSIGN TO INPUT
-    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT DAY1DATA ASSIGN DYNAMIC WS-DATA-FILENAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DAY1DATA-STATUS.
+
+    SELECT DAY1FILELIST ASSIGN TO "FILELIST"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-FILELIST-STATUS.
+
+    SELECT DAY1DETAIL ASSIGN TO "DETAIL"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DETAIL-STATUS.
+
+    SELECT DAY1NOTIFY ASSIGN TO "NOTIFY"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-NOTIFY-STATUS.
+
+    SELECT DAY1RESTART ASSIGN TO "RESTART"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RESTART-STATUS.
+
+    SELECT DAY1EXCEPT ASSIGN TO "EXCEPTION"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-EXCEPT-STATUS.
+
+    SELECT DAY1OUT ASSIGN TO "TOTALOUT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-OUT-STATUS.
+
+    SELECT DAY1STATS ASSIGN TO "STATS"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-STATS-STATUS.
+
+    SELECT DAY1AUDIT ASSIGN TO "AUDIT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+
+    *> Scratch copies used only to truncate DETAIL/EXCEPTION/STATS/AUDIT
+    *> back to their last-checkpointed line count before a restart
+    *> resumes writing to them (see TRUNCATE-REPORTS-FOR-RESTART-PARA).
+    SELECT DAY1DETAILTMP ASSIGN TO "DETAIL.TMP"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DETAILTMP-STATUS.
+
+    SELECT DAY1EXCEPTTMP ASSIGN TO "EXCEPTION.TMP"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-EXCEPTTMP-STATUS.
+
+    SELECT DAY1STATSTMP ASSIGN TO "STATS.TMP"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-STATSTMP-STATUS.
+
+    SELECT DAY1AUDITTMP ASSIGN TO "AUDIT.TMP"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDITTMP-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD DAY1DATA.
     01 CALIBRATION PIC X(99).
 
+FD DAY1FILELIST.
+    01 FILELIST-REC PIC X(60).
+
+FD DAY1DETAIL.
+    01 DETAIL-LINE PIC X(200).
+
+FD DAY1NOTIFY.
+    01 NOTIFY-LINE PIC X(200).
+
+FD DAY1RESTART.
+    01 RESTART-REC.
+        05 RS-FILENAME PIC X(60).
+        05 RS-RECORD-COUNT PIC 9(8).
+        05 RS-SUBTOTAL PIC 9(8).
+        05 RS-COMPLETED-TOTAL PIC 9(8).
+        05 RS-GRAND-COUNT PIC 9(8).
+        05 RS-MIN-VALUE PIC 9(2).
+        05 RS-MAX-VALUE PIC 9(2).
+        05 RS-VALUES-SEEN PIC A(1).
+        05 RS-EXCEPT-COUNT PIC 9(8).
+        05 RS-OUTLIER-COUNT PIC 9(8).
+
+FD DAY1EXCEPT.
+    01 EXCEPTION-LINE PIC X(200).
+
+FD DAY1OUT.
+    01 OUT-LINE PIC X(200).
+
+FD DAY1STATS.
+    01 STATS-LINE PIC X(200).
+
+FD DAY1AUDIT.
+    01 AUDIT-LINE PIC X(200).
+
+FD DAY1DETAILTMP.
+    01 DETAILTMP-LINE PIC X(200).
+
+FD DAY1EXCEPTTMP.
+    01 EXCEPTTMP-LINE PIC X(200).
+
+FD DAY1STATSTMP.
+    01 STATSTMP-LINE PIC X(200).
+
+FD DAY1AUDITTMP.
+    01 AUDITTMP-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
 01 WS-CALIBRATION PIC X(99).
 01 WS-NUM.
@@ -22,66 +120,543 @@ WORKING-STORAGE SECTION.
 77 WS-LINE-POS PIC 9(3).
 77 WS-CHAR PIC X(1).
 77 WS-TOTAL PIC 9(8).
+77 WS-FILE-COUNT PIC 9(8) VALUE 0.
+77 WS-DETAIL-LINE-NUMBER PIC 9(8).
+77 WS-DETAIL-VALUE PIC 99.
+77 WS-EXPECTED-COUNT PIC 9(8) VALUE 0.
+77 WS-TRAILER-ID PIC X(7) VALUE 'TRAILER'.
+77 WS-RESTART-STATUS PIC XX.
+77 WS-CHECKPOINT-INTERVAL PIC 9(8) VALUE 1000.
+77 WS-SKIP-COUNT PIC 9(8) VALUE 0.
+77 WS-DAY1DATA-STATUS PIC XX.
+77 WS-NOTIFY-STATUS PIC XX.
+77 WS-ALERT-TEXT PIC X(120).
+77 WS-MALFORMED PIC A(1) VALUE 'N'.
+77 WS-RUN-DATE PIC X(8).
+77 WS-DATA-FILENAME PIC X(60) VALUE 'DAY1DATA'.
+77 WS-FILELIST-STATUS PIC XX.
+77 WS-MANIFEST-EXISTS PIC A(1) VALUE 'N'.
+77 WS-ALL-FILES-DONE PIC A(1) VALUE 'N'.
+77 WS-DEFAULT-SERVED PIC A(1) VALUE 'N'.
+77 WS-FILE-SUBTOTAL PIC 9(8) VALUE 0.
+77 WS-GRAND-COUNT PIC 9(8) VALUE 0.
+77 WS-MIN-VALUE PIC 9(2) VALUE 99.
+77 WS-MAX-VALUE PIC 9(2) VALUE 0.
+77 WS-OUTLIER-LOW PIC 9(2) VALUE 11.
+77 WS-OUTLIER-HIGH PIC 9(2) VALUE 99.
+77 WS-VALUES-SEEN PIC A(1) VALUE 'N'.
+77 WS-AUDIT-STATUS PIC XX.
+77 WS-RUN-TIMESTAMP PIC X(26).
+77 WS-DETAIL-STATUS PIC XX.
+77 WS-EXCEPT-STATUS PIC XX.
+77 WS-OUT-STATUS PIC XX.
+77 WS-STATS-STATUS PIC XX.
+77 WS-REPORTS-OPEN-OK PIC A(1) VALUE 'Y'.
+77 WS-RESTART-PENDING PIC A(1) VALUE 'N'.
+77 WS-RESTART-FILENAME PIC X(60) VALUE SPACES.
+77 WS-RESTART-RECORD-COUNT PIC 9(8) VALUE 0.
+77 WS-RESTART-SUBTOTAL PIC 9(8) VALUE 0.
+77 WS-EXCEPT-COUNT PIC 9(8) VALUE 0.
+77 WS-OUTLIER-COUNT PIC 9(8) VALUE 0.
+77 WS-RESTART-EXCEPT-COUNT PIC 9(8) VALUE 0.
+77 WS-RESTART-OUTLIER-COUNT PIC 9(8) VALUE 0.
+77 WS-RESTART-DETAIL-LINES PIC 9(8) VALUE 0.
+77 WS-DETAILTMP-STATUS PIC XX.
+77 WS-EXCEPTTMP-STATUS PIC XX.
+77 WS-STATSTMP-STATUS PIC XX.
+77 WS-AUDITTMP-STATUS PIC XX.
+77 WS-COPY-LINE PIC X(200).
+77 WS-COPY-COUNT PIC 9(8).
+77 WS-COPY-TARGET PIC 9(8).
+77 WS-COPY-EOF PIC A(1).
+77 WS-RENAME-OLD PIC X(30).
+77 WS-RENAME-NEW PIC X(30).
+77 WS-RENAME-RESULT PIC 9(9) COMP-5.
+
+*> Table-driven digit-word lookup (req 009): one comparison per table
+*> entry instead of a 9-deep nested IF/ELSE, and the length check
+*> below skips the STRING compare entirely once WS-LINE-POS is too
+*> close to the end of the record to hold a match.
+01 WS-DIGIT-WORD-VALUES.
+    05 FILLER PIC X(63) VALUE
+        'one  31two  32three53four 44five 45six  36seven57eight58nine 49'.
+01 WS-DIGIT-WORD-TABLE REDEFINES WS-DIGIT-WORD-VALUES.
+    05 WS-DIGIT-WORD-ENTRY OCCURS 9 TIMES INDEXED BY WS-TAB-IDX.
+        10 WS-DIGIT-WORD-TEXT PIC X(5).
+        10 WS-DIGIT-WORD-LEN PIC 9(1).
+        10 WS-DIGIT-WORD-VAL PIC 9(1).
 
 PROCEDURE DIVISION.
 MAIN-PARA.
     MOVE 0 TO WS-TOTAL.
+    MOVE 0 TO RETURN-CODE.
+    PERFORM RESTART-CHECK-PARA.
+    PERFORM OPEN-MANIFEST-PARA.
+
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+
+    IF WS-RESTART-PENDING = 'Y'
+        PERFORM TRUNCATE-REPORTS-FOR-RESTART-PARA
+    END-IF.
+
+    PERFORM OPEN-REPORT-FILES-PARA.
+    IF WS-REPORTS-OPEN-OK = 'Y'
+        PERFORM UNTIL WS-ALL-FILES-DONE = 'Y'
+            PERFORM GET-NEXT-FILE-PARA
+            IF WS-ALL-FILES-DONE = 'N'
+                IF WS-RESTART-PENDING = 'Y'
+                    AND WS-DATA-FILENAME NOT = WS-RESTART-FILENAME
+                    DISPLAY 'RESTART: SKIPPING ALREADY-COMPLETED FILE '
+                        FUNCTION TRIM(WS-DATA-FILENAME)
+                ELSE
+                    IF WS-RESTART-PENDING = 'Y'
+                        MOVE WS-RESTART-RECORD-COUNT TO WS-SKIP-COUNT
+                        MOVE 'N' TO WS-RESTART-PENDING
+                    END-IF
+                    PERFORM PROCESS-ONE-FILE-PARA
+                END-IF
+            END-IF
+        END-PERFORM
+
+        PERFORM WRITE-GRAND-TOTAL-PARA
+        PERFORM WRITE-STATS-SUMMARY-PARA
+        PERFORM CLEAR-RESTART-PARA
+    END-IF.
+
+    IF WS-MANIFEST-EXISTS = 'Y'
+        CLOSE DAY1FILELIST
+    END-IF.
+
+    CLOSE DAY1DETAIL.
+    CLOSE DAY1EXCEPT.
+    CLOSE DAY1OUT.
+    CLOSE DAY1STATS.
+    CLOSE DAY1AUDIT.
+
+    DISPLAY 'TOTAL: ' WS-TOTAL.
+    STOP RUN.
+
+OPEN-REPORT-FILES-PARA.
+    MOVE 'Y' TO WS-REPORTS-OPEN-OK
+    IF WS-RESTART-PENDING = 'Y'
+        OPEN EXTEND DAY1DETAIL
+        IF WS-DETAIL-STATUS NOT = '00'
+            OPEN OUTPUT DAY1DETAIL
+        END-IF
+        OPEN EXTEND DAY1EXCEPT
+        IF WS-EXCEPT-STATUS NOT = '00'
+            OPEN OUTPUT DAY1EXCEPT
+        END-IF
+        OPEN EXTEND DAY1OUT
+        IF WS-OUT-STATUS NOT = '00'
+            OPEN OUTPUT DAY1OUT
+        END-IF
+        OPEN EXTEND DAY1STATS
+        IF WS-STATS-STATUS NOT = '00'
+            OPEN OUTPUT DAY1STATS
+        END-IF
+    ELSE
+        OPEN OUTPUT DAY1DETAIL
+        OPEN OUTPUT DAY1EXCEPT
+        OPEN OUTPUT DAY1OUT
+        OPEN OUTPUT DAY1STATS
+    END-IF
+
+    *> Unlike DETAIL/EXCEPTION/TOTALOUT/STATS, AUDIT is a compliance-
+    *> retained trail (req 008) and always accumulates across runs --
+    *> its open mode does not depend on whether this run is a restart,
+    *> the same EXTEND-with-fallback pattern NOTIFY-OPERATIONS-PARA uses.
+    OPEN EXTEND DAY1AUDIT
+    IF WS-AUDIT-STATUS NOT = '00'
+        OPEN OUTPUT DAY1AUDIT
+    END-IF
+
+    IF WS-DETAIL-STATUS NOT = '00' OR WS-EXCEPT-STATUS NOT = '00'
+        OR WS-OUT-STATUS NOT = '00' OR WS-STATS-STATUS NOT = '00'
+        OR WS-AUDIT-STATUS NOT = '00'
+        MOVE 'N' TO WS-REPORTS-OPEN-OK
+        MOVE SPACES TO WS-ALERT-TEXT
+        STRING 'DAY1 ABEND: UNABLE TO OPEN ONE OR MORE REPORT DATASETS'
+            DELIMITED BY SIZE INTO WS-ALERT-TEXT
+        PERFORM NOTIFY-OPERATIONS-PARA
+        IF 16 > RETURN-CODE
+            MOVE 16 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+OPEN-MANIFEST-PARA.
+    OPEN INPUT DAY1FILELIST.
+    IF WS-FILELIST-STATUS = '00'
+        MOVE 'Y' TO WS-MANIFEST-EXISTS
+    ELSE
+        MOVE 'N' TO WS-MANIFEST-EXISTS
+    END-IF.
+
+GET-NEXT-FILE-PARA.
+    IF WS-MANIFEST-EXISTS = 'Y'
+        MOVE SPACES TO FILELIST-REC
+        PERFORM UNTIL FILELIST-REC NOT = SPACES OR WS-ALL-FILES-DONE = 'Y'
+            READ DAY1FILELIST INTO FILELIST-REC
+                AT END MOVE 'Y' TO WS-ALL-FILES-DONE
+                NOT AT END CONTINUE
+            END-READ
+        END-PERFORM
+        IF WS-ALL-FILES-DONE = 'N'
+            MOVE FILELIST-REC TO WS-DATA-FILENAME
+        END-IF
+    ELSE
+        IF WS-DEFAULT-SERVED = 'Y'
+            MOVE 'Y' TO WS-ALL-FILES-DONE
+        ELSE
+            MOVE 'DAY1DATA' TO WS-DATA-FILENAME
+            MOVE 'Y' TO WS-DEFAULT-SERVED
+        END-IF
+    END-IF.
+
+PROCESS-ONE-FILE-PARA.
+    MOVE 0 TO WS-EXPECTED-COUNT.
+    MOVE 'N' TO WS-EOF.
+
+    IF WS-SKIP-COUNT > 0
+        MOVE WS-RESTART-RECORD-COUNT TO WS-FILE-COUNT
+        MOVE WS-RESTART-SUBTOTAL TO WS-FILE-SUBTOTAL
+        DISPLAY 'RESTART: RESUMING ' FUNCTION TRIM(WS-DATA-FILENAME)
+            ' AFTER RECORD ' WS-RESTART-RECORD-COUNT
+    ELSE
+        MOVE 0 TO WS-FILE-COUNT
+        MOVE 0 TO WS-FILE-SUBTOTAL
+    END-IF.
 
     OPEN INPUT DAY1DATA.
-        PERFORM UNTIL WS-EOF='Y'
+    IF WS-DAY1DATA-STATUS NOT = '00'
+        MOVE SPACES TO WS-ALERT-TEXT
+        STRING 'DAY1 ABEND: UNABLE TO OPEN ' DELIMITED BY SIZE
+            FUNCTION TRIM(WS-DATA-FILENAME) DELIMITED BY SIZE
+            ', FILE STATUS=' DELIMITED BY SIZE
+            WS-DAY1DATA-STATUS DELIMITED BY SIZE INTO WS-ALERT-TEXT
+        PERFORM NOTIFY-OPERATIONS-PARA
+        IF 16 > RETURN-CODE
+            MOVE 16 TO RETURN-CODE
+        END-IF
+        *> This file's checkpoint state (if any) is now orphaned --
+        *> clear it so the NEXT manifest file doesn't inherit this
+        *> file's WS-SKIP-COUNT/subtotal and skip its own leading
+        *> records or pollute its subtotal.
+        MOVE 0 TO WS-SKIP-COUNT
+        MOVE 0 TO WS-RESTART-RECORD-COUNT
+        MOVE 0 TO WS-RESTART-SUBTOTAL
+    ELSE
+        PERFORM SKIP-CHECKPOINTED-RECORDS-PARA
+        MOVE 0 TO WS-SKIP-COUNT
+        PERFORM UNTIL WS-EOF = 'Y'
             READ DAY1DATA INTO WS-CALIBRATION
                 AT END MOVE 'Y' TO WS-EOF
                 NOT AT END
-                PERFORM READ-CALIBRATION-PARA
-                ADD WS-CALIBRATION-VALUE TO WS-TOTAL
+                IF WS-CALIBRATION(1:7) = WS-TRAILER-ID
+                    MOVE FUNCTION NUMVAL(WS-CALIBRATION(8:8)) TO WS-EXPECTED-COUNT
+                ELSE
+                    ADD 1 TO WS-FILE-COUNT
+                    PERFORM READ-CALIBRATION-PARA
+                    PERFORM WRITE-DETAIL-LINE-PARA
+                    PERFORM WRITE-AUDIT-LINE-PARA
+                    IF WS-MALFORMED = 'Y'
+                        PERFORM WRITE-EXCEPTION-LINE-PARA
+                    ELSE
+                        ADD WS-CALIBRATION-VALUE TO WS-FILE-SUBTOTAL
+                        PERFORM TRACK-MIN-MAX-PARA
+                        IF WS-CALIBRATION-VALUE < WS-OUTLIER-LOW
+                            OR WS-CALIBRATION-VALUE > WS-OUTLIER-HIGH
+                            PERFORM WRITE-OUTLIER-LINE-PARA
+                        END-IF
+                    END-IF
+                    PERFORM CHECKPOINT-IF-DUE-PARA
+                END-IF
             END-READ
-        END-PERFORM.
-    CLOSE DAY1DATA.
+        END-PERFORM
+        CLOSE DAY1DATA
+        PERFORM VALIDATE-RECORD-COUNT-PARA
+        PERFORM WRITE-SUBTOTAL-PARA
+        ADD WS-FILE-SUBTOTAL TO WS-TOTAL
+        ADD WS-FILE-COUNT TO WS-GRAND-COUNT
+    END-IF.
 
-    DISPLAY 'TOTAL: ' WS-TOTAL
-    STOP RUN.
+NOTIFY-OPERATIONS-PARA.
+    DISPLAY 'OPERATIONS ALERT: ' WS-ALERT-TEXT UPON CONSOLE
+    OPEN EXTEND DAY1NOTIFY
+    IF WS-NOTIFY-STATUS NOT = '00'
+        OPEN OUTPUT DAY1NOTIFY
+    END-IF
+    MOVE WS-ALERT-TEXT TO NOTIFY-LINE
+    WRITE NOTIFY-LINE
+    CLOSE DAY1NOTIFY.
+
+WRITE-SUBTOTAL-PARA.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+    MOVE SPACES TO OUT-LINE
+    STRING
+        'RUNDATE=' WS-RUN-DATE
+        ' SOURCE=' FUNCTION TRIM(WS-DATA-FILENAME)
+        ' COUNT=' WS-FILE-COUNT
+        ' SUBTOTAL=' WS-FILE-SUBTOTAL
+        DELIMITED BY SIZE INTO OUT-LINE
+    END-STRING
+    WRITE OUT-LINE.
+
+WRITE-GRAND-TOTAL-PARA.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+    MOVE SPACES TO OUT-LINE
+    STRING
+        'RUNDATE=' WS-RUN-DATE
+        ' SOURCE=ALL'
+        ' COUNT=' WS-GRAND-COUNT
+        ' TOTAL=' WS-TOTAL
+        DELIMITED BY SIZE INTO OUT-LINE
+    END-STRING
+    WRITE OUT-LINE.
+
+TRACK-MIN-MAX-PARA.
+    MOVE 'Y' TO WS-VALUES-SEEN
+    IF WS-CALIBRATION-VALUE < WS-MIN-VALUE
+        MOVE WS-CALIBRATION-VALUE TO WS-MIN-VALUE
+    END-IF
+    IF WS-CALIBRATION-VALUE > WS-MAX-VALUE
+        MOVE WS-CALIBRATION-VALUE TO WS-MAX-VALUE
+    END-IF.
+
+WRITE-OUTLIER-LINE-PARA.
+    MOVE WS-FILE-COUNT TO WS-DETAIL-LINE-NUMBER
+    MOVE WS-CALIBRATION-VALUE TO WS-DETAIL-VALUE
+    MOVE SPACES TO STATS-LINE
+    STRING
+        'FILE=' FUNCTION TRIM(WS-DATA-FILENAME)
+        ' LINE=' WS-DETAIL-LINE-NUMBER
+        ' CALIBRATION="' FUNCTION TRIM(WS-CALIBRATION) '"'
+        ' VALUE=' WS-DETAIL-VALUE
+        ' REASON=OUTSIDE EXPECTED RANGE 11-99'
+        DELIMITED BY SIZE INTO STATS-LINE
+    END-STRING
+    WRITE STATS-LINE
+    ADD 1 TO WS-OUTLIER-COUNT.
+
+WRITE-STATS-SUMMARY-PARA.
+    MOVE SPACES TO STATS-LINE
+    IF WS-VALUES-SEEN = 'Y'
+        STRING
+            'SUMMARY MIN=' WS-MIN-VALUE
+            ' MAX=' WS-MAX-VALUE
+            DELIMITED BY SIZE INTO STATS-LINE
+    ELSE
+        STRING
+            'SUMMARY MIN=NONE MAX=NONE (NO VALID RECORDS)'
+            DELIMITED BY SIZE INTO STATS-LINE
+    END-IF
+    WRITE STATS-LINE.
+
+VALIDATE-RECORD-COUNT-PARA.
+    IF WS-EXPECTED-COUNT NOT = 0 AND WS-EXPECTED-COUNT NOT = WS-FILE-COUNT
+        DISPLAY 'ERROR: EXPECTED ' WS-EXPECTED-COUNT ' RECORDS BUT READ '
+            WS-FILE-COUNT ' FROM ' FUNCTION TRIM(WS-DATA-FILENAME)
+        MOVE SPACES TO WS-ALERT-TEXT
+        STRING 'DAY1 WARNING: TRAILER COUNT MISMATCH ON '
+            FUNCTION TRIM(WS-DATA-FILENAME) DELIMITED BY SIZE
+            ' - EXPECTED ' DELIMITED BY SIZE
+            WS-EXPECTED-COUNT DELIMITED BY SIZE
+            ' READ ' DELIMITED BY SIZE
+            WS-FILE-COUNT DELIMITED BY SIZE INTO WS-ALERT-TEXT
+        PERFORM NOTIFY-OPERATIONS-PARA
+        IF 8 > RETURN-CODE
+            MOVE 8 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+RESTART-CHECK-PARA.
+    OPEN INPUT DAY1RESTART.
+    IF WS-RESTART-STATUS = '00'
+        READ DAY1RESTART INTO RESTART-REC
+            AT END CONTINUE
+            NOT AT END
+                MOVE RS-FILENAME TO WS-RESTART-FILENAME
+                MOVE RS-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+                MOVE RS-SUBTOTAL TO WS-RESTART-SUBTOTAL
+                MOVE RS-COMPLETED-TOTAL TO WS-TOTAL
+                MOVE RS-GRAND-COUNT TO WS-GRAND-COUNT
+                MOVE RS-MIN-VALUE TO WS-MIN-VALUE
+                MOVE RS-MAX-VALUE TO WS-MAX-VALUE
+                MOVE RS-VALUES-SEEN TO WS-VALUES-SEEN
+                MOVE RS-EXCEPT-COUNT TO WS-EXCEPT-COUNT
+                MOVE RS-EXCEPT-COUNT TO WS-RESTART-EXCEPT-COUNT
+                MOVE RS-OUTLIER-COUNT TO WS-OUTLIER-COUNT
+                MOVE RS-OUTLIER-COUNT TO WS-RESTART-OUTLIER-COUNT
+                MOVE 'Y' TO WS-RESTART-PENDING
+                DISPLAY 'RESTART: RESUMING ' FUNCTION TRIM(RS-FILENAME)
+                    ' AFTER RECORD ' RS-RECORD-COUNT
+        END-READ
+        CLOSE DAY1RESTART
+    END-IF.
+
+SKIP-CHECKPOINTED-RECORDS-PARA.
+    PERFORM WS-SKIP-COUNT TIMES
+        READ DAY1DATA INTO WS-CALIBRATION
+            AT END MOVE 'Y' TO WS-EOF
+        END-READ
+    END-PERFORM.
+
+CHECKPOINT-IF-DUE-PARA.
+    IF FUNCTION MOD(WS-FILE-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM WRITE-CHECKPOINT-PARA
+    END-IF.
+
+WRITE-CHECKPOINT-PARA.
+    OPEN OUTPUT DAY1RESTART
+    MOVE WS-DATA-FILENAME TO RS-FILENAME
+    MOVE WS-FILE-COUNT TO RS-RECORD-COUNT
+    MOVE WS-FILE-SUBTOTAL TO RS-SUBTOTAL
+    MOVE WS-TOTAL TO RS-COMPLETED-TOTAL
+    MOVE WS-GRAND-COUNT TO RS-GRAND-COUNT
+    MOVE WS-MIN-VALUE TO RS-MIN-VALUE
+    MOVE WS-MAX-VALUE TO RS-MAX-VALUE
+    MOVE WS-VALUES-SEEN TO RS-VALUES-SEEN
+    MOVE WS-EXCEPT-COUNT TO RS-EXCEPT-COUNT
+    MOVE WS-OUTLIER-COUNT TO RS-OUTLIER-COUNT
+    WRITE RESTART-REC
+    CLOSE DAY1RESTART.
+
+CLEAR-RESTART-PARA.
+    OPEN OUTPUT DAY1RESTART
+    CLOSE DAY1RESTART.
+
+*> Checkpoint granularity (every WS-CHECKPOINT-INTERVAL records) is
+*> coarser than report-write granularity (every record), so any record
+*> processed between the last checkpoint and an abend was already
+*> written once to DETAIL/EXCEPTION/STATS/AUDIT before the crash. Since
+*> a restart reopens those with OPEN EXTEND (append), reprocessing that
+*> same span after resuming would duplicate those rows. Roll each
+*> report file back to exactly the line count it had as of the last
+*> checkpoint before appending anything new.
+TRUNCATE-REPORTS-FOR-RESTART-PARA.
+    COMPUTE WS-RESTART-DETAIL-LINES = WS-GRAND-COUNT + WS-RESTART-RECORD-COUNT
+    PERFORM TRUNCATE-DETAIL-PARA
+    PERFORM TRUNCATE-EXCEPTION-PARA
+    PERFORM TRUNCATE-STATS-PARA
+    PERFORM TRUNCATE-AUDIT-PARA.
+
+TRUNCATE-DETAIL-PARA.
+    MOVE WS-RESTART-DETAIL-LINES TO WS-COPY-TARGET
+    OPEN INPUT DAY1DETAIL
+    IF WS-DETAIL-STATUS = '00'
+        OPEN OUTPUT DAY1DETAILTMP
+        MOVE 0 TO WS-COPY-COUNT
+        MOVE 'N' TO WS-COPY-EOF
+        PERFORM UNTIL WS-COPY-EOF = 'Y' OR WS-COPY-COUNT >= WS-COPY-TARGET
+            READ DAY1DETAIL INTO WS-COPY-LINE
+                AT END MOVE 'Y' TO WS-COPY-EOF
+                NOT AT END
+                    WRITE DETAILTMP-LINE FROM WS-COPY-LINE
+                    ADD 1 TO WS-COPY-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE DAY1DETAILTMP
+        CLOSE DAY1DETAIL
+        MOVE SPACES TO WS-RENAME-OLD
+        MOVE SPACES TO WS-RENAME-NEW
+        MOVE 'DETAIL.TMP' TO WS-RENAME-OLD
+        MOVE 'DETAIL' TO WS-RENAME-NEW
+        CALL 'CBL_RENAME_FILE' USING WS-RENAME-OLD WS-RENAME-NEW
+            RETURNING WS-RENAME-RESULT
+    END-IF.
+
+TRUNCATE-EXCEPTION-PARA.
+    MOVE WS-RESTART-EXCEPT-COUNT TO WS-COPY-TARGET
+    OPEN INPUT DAY1EXCEPT
+    IF WS-EXCEPT-STATUS = '00'
+        OPEN OUTPUT DAY1EXCEPTTMP
+        MOVE 0 TO WS-COPY-COUNT
+        MOVE 'N' TO WS-COPY-EOF
+        PERFORM UNTIL WS-COPY-EOF = 'Y' OR WS-COPY-COUNT >= WS-COPY-TARGET
+            READ DAY1EXCEPT INTO WS-COPY-LINE
+                AT END MOVE 'Y' TO WS-COPY-EOF
+                NOT AT END
+                    WRITE EXCEPTTMP-LINE FROM WS-COPY-LINE
+                    ADD 1 TO WS-COPY-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE DAY1EXCEPTTMP
+        CLOSE DAY1EXCEPT
+        MOVE SPACES TO WS-RENAME-OLD
+        MOVE SPACES TO WS-RENAME-NEW
+        MOVE 'EXCEPTION.TMP' TO WS-RENAME-OLD
+        MOVE 'EXCEPTION' TO WS-RENAME-NEW
+        CALL 'CBL_RENAME_FILE' USING WS-RENAME-OLD WS-RENAME-NEW
+            RETURNING WS-RENAME-RESULT
+    END-IF.
+
+TRUNCATE-STATS-PARA.
+    MOVE WS-RESTART-OUTLIER-COUNT TO WS-COPY-TARGET
+    OPEN INPUT DAY1STATS
+    IF WS-STATS-STATUS = '00'
+        OPEN OUTPUT DAY1STATSTMP
+        MOVE 0 TO WS-COPY-COUNT
+        MOVE 'N' TO WS-COPY-EOF
+        PERFORM UNTIL WS-COPY-EOF = 'Y' OR WS-COPY-COUNT >= WS-COPY-TARGET
+            READ DAY1STATS INTO WS-COPY-LINE
+                AT END MOVE 'Y' TO WS-COPY-EOF
+                NOT AT END
+                    WRITE STATSTMP-LINE FROM WS-COPY-LINE
+                    ADD 1 TO WS-COPY-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE DAY1STATSTMP
+        CLOSE DAY1STATS
+        MOVE SPACES TO WS-RENAME-OLD
+        MOVE SPACES TO WS-RENAME-NEW
+        MOVE 'STATS.TMP' TO WS-RENAME-OLD
+        MOVE 'STATS' TO WS-RENAME-NEW
+        CALL 'CBL_RENAME_FILE' USING WS-RENAME-OLD WS-RENAME-NEW
+            RETURNING WS-RENAME-RESULT
+    END-IF.
+
+TRUNCATE-AUDIT-PARA.
+    MOVE WS-RESTART-DETAIL-LINES TO WS-COPY-TARGET
+    OPEN INPUT DAY1AUDIT
+    IF WS-AUDIT-STATUS = '00'
+        OPEN OUTPUT DAY1AUDITTMP
+        MOVE 0 TO WS-COPY-COUNT
+        MOVE 'N' TO WS-COPY-EOF
+        PERFORM UNTIL WS-COPY-EOF = 'Y' OR WS-COPY-COUNT >= WS-COPY-TARGET
+            READ DAY1AUDIT INTO WS-COPY-LINE
+                AT END MOVE 'Y' TO WS-COPY-EOF
+                NOT AT END
+                    WRITE AUDITTMP-LINE FROM WS-COPY-LINE
+                    ADD 1 TO WS-COPY-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE DAY1AUDITTMP
+        CLOSE DAY1AUDIT
+        MOVE SPACES TO WS-RENAME-OLD
+        MOVE SPACES TO WS-RENAME-NEW
+        MOVE 'AUDIT.TMP' TO WS-RENAME-OLD
+        MOVE 'AUDIT' TO WS-RENAME-NEW
+        CALL 'CBL_RENAME_FILE' USING WS-RENAME-OLD WS-RENAME-NEW
+            RETURNING WS-RENAME-RESULT
+    END-IF.
 
 READ-CALIBRATION-PARA.
     MOVE 1 TO WS-LINE-POS
     MOVE 'XX' TO WS-NUM
+    MOVE 'N' TO WS-MALFORMED
 
     PERFORM UNTIL WS-LINE-POS > LENGTH OF WS-CALIBRATION
-        IF WS-CALIBRATION(WS-LINE-POS:3) = 'one'
-            MOVE 1 TO WS-CHAR
-        ELSE
-            IF WS-CALIBRATION(WS-LINE-POS:3) = 'two'
-                MOVE 2 TO WS-CHAR
-            ELSE
-                IF WS-CALIBRATION(WS-LINE-POS:5) = 'three'
-                    MOVE 3 TO WS-CHAR
-                ELSE
-                    IF WS-CALIBRATION(WS-LINE-POS:4) = 'four'
-                        MOVE 4 TO WS-CHAR
-                    ELSE
-                        IF WS-CALIBRATION(WS-LINE-POS:4) = 'five'
-                            MOVE 5 TO WS-CHAR
-                        ELSE
-                            IF WS-CALIBRATION(WS-LINE-POS:3) = 'six'
-                                MOVE 6 TO WS-CHAR
-                            ELSE
-                                IF WS-CALIBRATION(WS-LINE-POS:5) = 'seven'
-                                    MOVE 7 TO WS-CHAR
-                                ELSE
-                                    IF WS-CALIBRATION(WS-LINE-POS:5) = 'eight'
-                                        MOVE 8 TO WS-CHAR
-                                    ELSE
-                                        IF WS-CALIBRATION(WS-LINE-POS:4) = 'nine'
-                                            MOVE 9 TO WS-CHAR
-                                        ELSE
-                                            MOVE WS-CALIBRATION(WS-LINE-POS:1) TO WS-CHAR
-                                        END-IF
-                                    END-IF
-                                END-IF
-                            END-IF
-                        END-IF
-                    END-IF
+        MOVE WS-CALIBRATION(WS-LINE-POS:1) TO WS-CHAR
+        IF WS-CHAR IS NOT NUMERIC
+            PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                UNTIL WS-TAB-IDX > 9 OR WS-CHAR IS NUMERIC
+                IF WS-LINE-POS + WS-DIGIT-WORD-LEN(WS-TAB-IDX) - 1
+                        <= LENGTH OF WS-CALIBRATION
+                    AND WS-CALIBRATION(WS-LINE-POS:WS-DIGIT-WORD-LEN(WS-TAB-IDX))
+                        = WS-DIGIT-WORD-TEXT(WS-TAB-IDX)(1:WS-DIGIT-WORD-LEN(WS-TAB-IDX))
+                    MOVE WS-DIGIT-WORD-VAL(WS-TAB-IDX) TO WS-CHAR
                 END-IF
-            END-IF
+            END-PERFORM
         END-IF
 
         IF WS-CHAR IS NUMERIC
@@ -93,5 +668,55 @@ READ-CALIBRATION-PARA.
         END-IF
 
         ADD 1 to WS-LINE-POS
-    MOVE WS-NUM TO WS-CALIBRATION-VALUE
-    END-PERFORM.
+    END-PERFORM
+
+    IF WS-FIRST = 'X'
+        MOVE 'Y' TO WS-MALFORMED
+        MOVE 0 TO WS-CALIBRATION-VALUE
+    ELSE
+        MOVE WS-NUM TO WS-CALIBRATION-VALUE
+    END-IF.
+
+WRITE-DETAIL-LINE-PARA.
+    MOVE WS-FILE-COUNT TO WS-DETAIL-LINE-NUMBER
+    MOVE WS-CALIBRATION-VALUE TO WS-DETAIL-VALUE
+    MOVE SPACES TO DETAIL-LINE
+    STRING
+        'FILE=' FUNCTION TRIM(WS-DATA-FILENAME)
+        ' LINE=' WS-DETAIL-LINE-NUMBER
+        ' CALIBRATION="' FUNCTION TRIM(WS-CALIBRATION) '"'
+        ' FIRST=' WS-FIRST
+        ' LAST=' WS-LAST
+        ' VALUE=' WS-DETAIL-VALUE
+        DELIMITED BY SIZE INTO DETAIL-LINE
+    END-STRING
+    WRITE DETAIL-LINE.
+
+WRITE-AUDIT-LINE-PARA.
+    MOVE WS-FILE-COUNT TO WS-DETAIL-LINE-NUMBER
+    MOVE WS-CALIBRATION-VALUE TO WS-DETAIL-VALUE
+    MOVE SPACES TO AUDIT-LINE
+    STRING
+        'TIMESTAMP=' WS-RUN-TIMESTAMP
+        ' FILE=' FUNCTION TRIM(WS-DATA-FILENAME)
+        ' LINE=' WS-DETAIL-LINE-NUMBER
+        ' CALIBRATION="' FUNCTION TRIM(WS-CALIBRATION) '"'
+        ' FIRST=' WS-FIRST
+        ' LAST=' WS-LAST
+        ' VALUE=' WS-DETAIL-VALUE
+        DELIMITED BY SIZE INTO AUDIT-LINE
+    END-STRING
+    WRITE AUDIT-LINE.
+
+WRITE-EXCEPTION-LINE-PARA.
+    MOVE WS-FILE-COUNT TO WS-DETAIL-LINE-NUMBER
+    MOVE SPACES TO EXCEPTION-LINE
+    STRING
+        'FILE=' FUNCTION TRIM(WS-DATA-FILENAME)
+        ' LINE=' WS-DETAIL-LINE-NUMBER
+        ' CALIBRATION="' FUNCTION TRIM(WS-CALIBRATION) '"'
+        ' REASON=NO DIGIT FOUND'
+        DELIMITED BY SIZE INTO EXCEPTION-LINE
+    END-STRING
+    WRITE EXCEPTION-LINE
+    ADD 1 TO WS-EXCEPT-COUNT.
