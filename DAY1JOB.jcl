@@ -0,0 +1,76 @@
+//DAY1JOB  JOB (ACCT),'CALIBRATION EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* No job-level COND here on purpose: a JOB-card COND is evaluated
+//* before, and independently of, each step's own COND, so a
+//* COND=(0,NE) here would flush STEP020 the moment STEP010 fails --
+//* exactly backwards, since STEP020 only exists to notify operations
+//* on that failure. Rely on STEP020's own step-level COND instead.
+//*
+//* Nightly calibration extract. Runs the DAY1 batch program against
+//* the DAY1DATA feed and posts a control-total record to TOTALOUT
+//* for the downstream posting job to pick up.
+//*
+//* Return codes set by DAY1 (see day1.cbl):
+//*   RC=0   normal completion
+//*   RC=8   trailer/manifest record count did not match records read
+//*   RC=16  DAY1DATA could not be opened (missing/short-allocated feed)
+//*
+//* NOTIFY carries only the current run's alerts: STEP020 pages
+//* operations with its full contents on any failure, and day1.cbl's
+//* NOTIFY-OPERATIONS-PARA opens it EXTEND/append (so a job that fails
+//* more than once before the alert is cleared keeps a local history
+//* instead of losing the first alert to the second). Without clearing
+//* it here first, every subsequent failing run would re-page
+//* operations with every past run's already-handled alerts too, not
+//* just the current one -- so wipe it clean before STEP010 runs.
+//CLRNOTF1 EXEC PGM=IEFBR14
+//NOTIFY   DD DSN=PROD.DAY1.NOTIFY,DISP=(MOD,DELETE)
+//CLRNOTF2 EXEC PGM=IEFBR14
+//NOTIFY   DD DSN=PROD.DAY1.NOTIFY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=200)
+//STEP010  EXEC PGM=DAY1
+//STEPLIB  DD DSN=PROD.DAY1.LOADLIB,DISP=SHR
+//DAY1DATA DD DSN=PROD.DAY1.INPUT,DISP=SHR
+//*FILELIST DD DSN=PROD.DAY1.FILELIST,DISP=SHR
+//*  Optional manifest of DAY1DATA-style source dataset names, one per
+//*  line. When allocated, DAY1 processes each named file in turn and
+//*  posts a subtotal line to TOTALOUT per file plus a grand total;
+//*  DAY1DATA above is ignored. Uncomment to run the multi-file feed.
+//*  DETAIL/EXCEPTION/TOTALOUT/STATS are pre-sized fixed datasets, not
+//*  GDGs: DAY1 truncates and rewrites each of them from scratch every
+//*  run (OPEN OUTPUT) on a normal run, or appends to the prior run's
+//*  content on a restart (OPEN EXTEND) -- see day1.cbl MAIN-PARA.
+//*  DISP=(MOD,CATLG,DELETE) with SPACE/DCB coded, as below, is the
+//*  standard idiom for that: on the first-ever run, with nothing
+//*  cataloged yet, MOD allocates and catalogs the dataset fresh (same
+//*  as DISP=NEW would); every night after that, MOD opens the already-
+//*  cataloged dataset for extend instead of failing with a duplicate-
+//*  dataset-name error the way DISP=NEW would after the first
+//*  successful run. No separate pre-allocation step is needed.
+//DETAIL   DD DSN=PROD.DAY1.DETAIL,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=200)
+//NOTIFY   DD DSN=PROD.DAY1.NOTIFY,DISP=MOD
+//AUDIT    DD DSN=PROD.DAY1.AUDIT,DISP=MOD
+//RESTART  DD DSN=PROD.DAY1.RESTART,DISP=SHR
+//EXCEPTION DD DSN=PROD.DAY1.EXCEPTION,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=200)
+//TOTALOUT DD DSN=PROD.DAY1.TOTALOUT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=200)
+//STATS    DD DSN=PROD.DAY1.STATS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=200)
+//SYSOUT   DD SYSOUT=*
+//*
+//* Fail the job stream and page operations if DAY1 abended or
+//* reported a control break.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.DAY1.NOTIFY,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,OPS$ALERT)
